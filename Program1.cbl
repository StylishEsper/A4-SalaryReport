@@ -9,6 +9,10 @@
        input-output section.
        file-control.
       *
+           select rates-file
+               assign to "../../../A4-SalaryReport/A4-Rates.dat"
+               organization is line sequential.
+
            select salary-file
                assign to "../../../A4-SalaryReport/A4.dat"
                organization is line sequential.
@@ -34,13 +38,61 @@
                assign to "../../../A4-SalaryReport/A5-SalaryReport-5B.out"
                organization is line sequential.
 
+           select exception-file
+               assign to "../../../A4-SalaryReport/A4-ExceptionReport.out"
+               organization is line sequential.
+
+           select overrun-file
+               assign to "../../../A4-SalaryReport/A4-BudgetOverrun.out"
+               organization is line sequential.
+
+           select report-file-csv
+               assign to "../../../A4-SalaryReport/A4-SalaryReport.csv"
+               organization is line sequential.
+
+           select report-file-5A-csv
+               assign to "../../../A4-SalaryReport/A5-SalaryReport-5A.csv"
+               organization is line sequential.
+
+           select report-file-5B-csv
+               assign to "../../../A4-SalaryReport/A5-SalaryReport-5B.csv"
+               organization is line sequential.
+
+           select department-file
+               assign to "../../../A4-SalaryReport/A4-DepartmentReport.out"
+               organization is line sequential.
+
+           select run-control-file
+               assign to "../../../A4-SalaryReport/A4-RunControlReport.out"
+               organization is line sequential.
+
       *
        data division.
        file section.
 
+       fd rates-file
+           data record is rates-rec
+           record contains 29 characters.
+      *
+       01 rates-rec.
+         05 rt-per-analyst pic 99v9.
+         05 rt-per-senprog pic 9v9.
+         05 rt-per-prog pic 9v9.
+         05 rt-per-jrprog pic 9v9.
+         05 rt-grad-analyst-lo pic 99.
+         05 rt-grad-analyst-hi pic 99.
+         05 rt-grad-senprog-lo pic 99.
+         05 rt-grad-senprog-hi pic 99.
+         05 rt-grad-prog-lo pic 99.
+         05 rt-grad-prog-hi pic 99.
+         05 rt-nongrad-prog-lo pic 99.
+         05 rt-nongrad-prog-hi pic 99.
+         05 rt-nongrad-jrprog-lo pic 99.
+         05 rt-nongrad-jrprog-hi pic 99.
+
        fd salary-file
            data record is salary-rep
-           record contains 28 characters.
+           record contains 32 characters.
       *
        01 salary-rep.
          05 sr-employee-number pic 9(3).
@@ -48,10 +100,11 @@
          05 sr-education-code pic x.
          05 sr-years-service pic 99.
          05 sr-present-salary pic 9(5)v99.
+         05 sr-department pic x(4).
 
        fd salary-file-5A
            data record is salary-rep-5A
-           record contains 37 characters.
+           record contains 41 characters.
       *
        01 salary-rep-5A.
          05 5A-employee-number pic 9(3).
@@ -60,10 +113,11 @@
          05 5A-education-code pic x.
          05 5A-present-salary pic 9(5)v99.
          05 5A-budget pic 9(6)v99.
+         05 5A-department pic x(4).
 
        fd report-file-dat
            data record is salary-rep-5B
-           record contains 37 characters.
+           record contains 41 characters.
 
        01 salary-rep-5B.
          05 5B-employee-number pic 9(3).
@@ -72,6 +126,7 @@
          05 5B-education-code pic x.
          05 5B-present-salary pic 9(5)v99.
          05 5B-budget pic 9(6)v99.
+         05 5B-department pic x(4).
 
 
       *
@@ -93,6 +148,48 @@
       *
        01 report-line-5B pic x(102).
 
+       fd exception-file
+           data record is exception-line
+           record contains 90 characters.
+      *
+       01 exception-line pic x(90).
+
+       fd overrun-file
+           data record is overrun-line
+           record contains 80 characters.
+      *
+       01 overrun-line pic x(80).
+
+       fd report-file-csv
+           data record is csv-line
+           record contains 100 characters.
+      *
+       01 csv-line pic x(100).
+
+       fd report-file-5A-csv
+           data record is csv-line-5A
+           record contains 120 characters.
+      *
+       01 csv-line-5A pic x(120).
+
+       fd report-file-5B-csv
+           data record is csv-line-5B
+           record contains 120 characters.
+      *
+       01 csv-line-5B pic x(120).
+
+       fd department-file
+           data record is department-line
+           record contains 80 characters.
+      *
+       01 department-line pic x(80).
+
+       fd run-control-file
+           data record is run-control-line
+           record contains 80 characters.
+      *
+       01 run-control-line pic x(80).
+
       *
        working-storage section.
       *
@@ -106,10 +203,11 @@
        77 ws-senprog-cnst pic x(8) value "SEN PROG".
        77 ws-prog-cnst pic x(4) value "PROG".
        77 ws-jrprog-cnst pic x(7) value "JR PROG".
-       77 ws-per-analyst-cnst pic 99v9 value 12.8.
-       77 ws-per-senprog-cnst pic 9v9 value 9.3.
-       77 ws-per-prog-cnst pic 9v9 value 6.7.
-       77 ws-per-jrprog-cnst pic 9v9 value 3.2.
+      *rates loaded at run time from rates-file - see 000-main
+       77 ws-per-analyst-cnst pic 99v9.
+       77 ws-per-senprog-cnst pic 9v9.
+       77 ws-per-prog-cnst pic 9v9.
+       77 ws-per-jrprog-cnst pic 9v9.
        77 ws-per-unclassified-cnst pic 9 value 0.
 
        01 ws-line-page-counters.
@@ -117,7 +215,13 @@
          05 ws-page-count pic 999 value 0.
          05 ws-lines-per-page-cnst pic 999 value 19.
       *
-       01 ws-header-info pic x(80) value "Ahmed Butt, Assignment 5                  20210311                     ".
+       01 ws-current-date.
+         05 ws-current-date-yyyymmdd pic 9(8).
+      *
+       01 ws-header-info.
+         05 filler pic x(42) value "Ahmed Butt, Assignment 5                  ".
+         05 ws-header-date pic x(8).
+         05 filler pic x(30) value spaces.
       *
        01 ws-header-title.
          05 filler pic x(79) value "                              EMPLOYEE SALARY REPORT                     PAGE  ".
@@ -147,15 +251,15 @@
 
        01 5A-total-diff.
          05 5A-total-title pic x(89) value "                                                              GRADUATE TOTAL BUDGET DIFF: ".
-         05 5A-total pic $$z(4),zz9.99.
+         05 5A-total pic $z(5),zz9.99.
 
        01 5B-total-diff.
          05 5B-total-title pic x(89) value "                                                          NON-GRADUATE TOTAL BUDGET DIFF: ".
-         05 5B-total pic $$z(4),zz9.99.
+         05 5B-total pic $z(5),zz9.99.
 
        01 avg-increase-line.
          05 avg-increase-title pic x(89) value "                                                                        AVERAGE INCREASE: ".
-         05 avg-increase pic $$z(4),zz9.99.
+         05 avg-increase pic $z(5),zz9.99.
 
       *
        01 ws-detail-line.
@@ -172,7 +276,7 @@
          05 ws-increase-percent pic zz.z.
          05 ws-per-sign pic x value spaces.
          05 filler pic x(3) value spaces.
-         05 ws-pay-increase pic $$zz,zz9.99+.
+         05 ws-pay-increase pic $zzz,zz9.99+.
          05 filler pic x(2) value spaces.
          05 ws-new-salary pic $z(4),zz9.99.
 
@@ -190,12 +294,12 @@
          05 ws5A-increase-percent pic zz.z.
          05 ws5A-per-sign pic x value spaces.
          05 filler pic x(2) value spaces.
-         05 ws5A-pay-increase pic $$zz,zz9.99+.
+         05 ws5A-pay-increase pic $zzz,zz9.99+.
          05 filler pic x(2) value spaces.
          05 ws5A-new-salary pic $z(4),zz9.99.
          05 filler pic x(3) value spaces.
          05 ws5A-budget pic zz,zz9.99.
-         05 ws5A-diff pic --zz,zz9.99.
+         05 ws5A-diff pic -zzz,zz9.99.
 
        01 5B-detail-line.
          05 ws5B-employee-number pic 999.
@@ -211,12 +315,12 @@
          05 ws5B-increase-percent pic zz.z.
          05 ws5B-per-sign pic x value spaces.
          05 filler pic x(2) value spaces.
-         05 ws5B-pay-increase pic $$zz,zz9.99+.
+         05 ws5B-pay-increase pic $zzz,zz9.99+.
          05 filler pic x(2) value spaces.
          05 ws5B-new-salary pic $z(4),zz9.99.
          05 filler pic x(3) value spaces.
          05 ws5B-budget pic zz,zz9.99.
-         05 ws5B-diff pic --zz,zz9.99.
+         05 ws5B-diff pic -zzz,zz9.99.
 
 
        01 ws-class-line-title pic x(80) value "EMPLOYEE CLASS:        Analyst    Sen Prog    Prog    Jr Prog    Unclassified".
@@ -245,6 +349,43 @@
          05 filler pic x(17) value "     JR PROG=    ".
          05 ws-avg-jrprog pic z,zz9.99.
 
+       01 ws-exception-header pic x(90) value "EMP  EMP                                    SOURCE  REASON".
+
+       01 ws-exception-line.
+         05 ws-exc-employee-number pic 999.
+         05 filler pic x(2) value spaces.
+         05 ws-exc-employee-name pic x(15).
+         05 filler pic x(2) value spaces.
+         05 ws-exc-source pic x(6).
+         05 filler pic x(2) value spaces.
+         05 ws-exc-reason pic x(60).
+
+       01 ws-overrun-header pic x(80) value "EMP  EMP                RPT     NEW SALARY       BUDGET      OVER BUDGET BY".
+
+       01 ws-overrun-line.
+         05 ws-ovr-employee-number pic 999.
+         05 filler pic x(2) value spaces.
+         05 ws-ovr-employee-name pic x(15).
+         05 filler pic x(2) value spaces.
+         05 ws-ovr-report pic x(2).
+         05 filler pic x(2) value spaces.
+         05 ws-ovr-new-salary pic $z(4),zz9.99.
+         05 filler pic x(2) value spaces.
+         05 ws-ovr-budget pic $z(4),zz9.99.
+         05 filler pic x(2) value spaces.
+         05 ws-ovr-over-amount pic $z(4),zz9.99.
+
+       01 ws-csv-header pic x(100) value "EMPLOYEE NUMBER,EMPLOYEE NAME,YEARS SERVICE,POSITION,PRESENT SALARY,PAY INCREASE,NEW SALARY".
+
+       01 ws-csv-header-5A pic x(120) value "EMPLOYEE NUMBER,EMPLOYEE NAME,YEARS SERVICE,POSITION,PRESENT SALARY,PAY INCREASE,NEW SALARY,BUDGET,DIFF".
+
+       01 ws-csv-numeric-fields.
+         05 ws-csv-salary pic zzzzz9.99.
+         05 ws-csv-increase pic zzzzz9.99.
+         05 ws-csv-new-salary pic zzzzz9.99.
+         05 ws-csv-budget pic zzzzzz9.99.
+         05 ws-csv-diff pic -zzzzzz9.99.
+
        01 ws-for-calculation.
          05 ws-increase-percent-calc pic 99v99.
          05 ws-pay-increase-calc pic 9(5)v99.
@@ -272,9 +413,181 @@
          05 ws-avg-increase-total pic S9(8)v99.
          05 ws-lines pic 99.
 
+       01 ws-dept-header pic x(80) value "DEPARTMENT  BUDGET DIFF        AVG INCREASE".
+
+       01 ws-dept-line.
+         05 ws-dept-line-code pic x(4).
+         05 filler pic x(6) value spaces.
+         05 ws-dept-line-diff pic -zzzzzz9.99.
+         05 filler pic x(6) value spaces.
+         05 ws-dept-line-avg-increase pic zzzzz9.99.
+
+       01 ws-dept-work.
+         05 ws-work-department pic x(4).
+         05 ws-work-diff pic S9(7)v99.
+         05 ws-work-increase pic 9(5)v99.
+         05 ws-dept-idx pic 99 comp.
+         05 ws-dept-found pic x value "N".
+           88 ws-dept-was-found value "Y".
+           88 ws-dept-not-found value "N".
+
+       01 ws-dept-count pic 99 value 0.
+
+       77 ws-dept-max-cnst pic 99 value 20.
+
+       01 ws-dept-full-switch pic x value "N".
+         88 ws-dept-table-is-full value "Y".
+         88 ws-dept-table-not-full value "N".
+
+       01 ws-dept-table.
+         05 ws-dept-entry occurs 20 times.
+           10 ws-dept-code pic x(4).
+           10 ws-dept-diff-total pic S9(8)v99.
+           10 ws-dept-increase-total pic 9(8)v99.
+           10 ws-dept-emp-count pic 9(5).
+
+       01 ws-ctl-counts.
+         05 ws-ctl-a4-read-count pic 9(5) value 0.
+         05 ws-ctl-a4-written-count pic 9(5) value 0.
+         05 ws-ctl-a5-read-count pic 9(5) value 0.
+         05 ws-ctl-a5a-written-count pic 9(5) value 0.
+         05 ws-ctl-a5b-written-count pic 9(5) value 0.
+
+       01 ws-ctl-dollars.
+         05 ws-ctl-a4-before-total pic 9(8)v99 value 0.
+         05 ws-ctl-a4-after-total pic 9(8)v99 value 0.
+         05 ws-ctl-a5a-before-total pic 9(8)v99 value 0.
+         05 ws-ctl-a5a-after-total pic 9(8)v99 value 0.
+         05 ws-ctl-a5b-before-total pic 9(8)v99 value 0.
+         05 ws-ctl-a5b-after-total pic 9(8)v99 value 0.
+         05 ws-rc-work-salary pic 9(6)v99.
+
+       01 ws-runctl-header pic x(80) value "RUN CONTROL REPORT - RECORDS READ/WRITTEN AND DOLLAR CONTROL TOTALS".
+
+       01 ws-runctl-a4-line.
+         05 filler pic x(24) value "A4.DAT READ:            ".
+         05 ws-rc-a4-read pic zzzz9.
+         05 filler pic x(4) value spaces.
+         05 filler pic x(24) value "A4-SALARYREPORT WRITTEN:".
+         05 ws-rc-a4-written pic zzzz9.
+
+       01 ws-runctl-a5-line.
+         05 filler pic x(24) value "A5.DAT READ:            ".
+         05 ws-rc-a5-read pic zzzz9.
+         05 filler pic x(4) value spaces.
+         05 filler pic x(24) value "5A REPORT WRITTEN:      ".
+         05 ws-rc-a5a-written pic zzzz9.
+
+       01 ws-runctl-a5b-line.
+         05 filler pic x(24) value "5B REPORT WRITTEN:      ".
+         05 ws-rc-a5b-written pic zzzz9.
+
+       01 ws-runctl-a4-dollar-line.
+         05 filler pic x(27) value "A4 SALARY BEFORE INCREASE: ".
+         05 ws-rc-a4-before pic $z(7),zz9.99.
+         05 filler pic x(4) value spaces.
+         05 filler pic x(7) value "AFTER: ".
+         05 ws-rc-a4-after pic $z(7),zz9.99.
+
+       01 ws-runctl-a5a-dollar-line.
+         05 filler pic x(28) value "A5 GRAD SALARY BEFORE INCR: ".
+         05 ws-rc-a5a-before pic $z(7),zz9.99.
+         05 filler pic x(4) value spaces.
+         05 filler pic x(7) value "AFTER: ".
+         05 ws-rc-a5a-after pic $z(7),zz9.99.
+
+       01 ws-runctl-a5b-dollar-line.
+         05 filler pic x(31) value "A5 NONGRAD SALARY BEFORE INCR: ".
+         05 ws-rc-a5b-before pic $z(7),zz9.99.
+         05 filler pic x(4) value spaces.
+         05 filler pic x(7) value "AFTER: ".
+         05 ws-rc-a5b-after pic $z(7),zz9.99.
+
+      *the years-of-service tiers below are populated in 000-main from
+      *the rates loaded from rates-file, so a tier boundary or percentage
+      *change is a data change to A4-Rates.dat, not a recompile
+       01 ws-grad-class-table.
+         05 ws-grad-class-entry occurs 3 times.
+           10 ws-grad-lo-years pic 99.
+           10 ws-grad-hi-years pic 99.
+           10 ws-grad-position pic x(8).
+           10 ws-grad-percent pic 99v9.
+
+       01 ws-nongrad-class-table.
+         05 ws-nongrad-class-entry occurs 2 times.
+           10 ws-nongrad-lo-years pic 99.
+           10 ws-nongrad-hi-years pic 99.
+           10 ws-nongrad-position pic x(8).
+           10 ws-nongrad-percent pic 99v9.
+
+       01 ws-rates-status.
+         05 ws-rates-found pic x value "N".
+           88 ws-rates-was-found value "Y".
+           88 ws-rates-not-found value "N".
+
+       01 ws-class-work.
+         05 ws-class-idx pic 99 comp.
+         05 ws-class-years pic 99.
+         05 ws-class-position pic x(8).
+         05 ws-class-percent pic 99v9.
+         05 ws-class-found pic x value "N".
+           88 ws-class-was-found value "Y".
+           88 ws-class-not-found value "N".
+
        procedure division.
        000-main.
       *
+           open input rates-file.
+
+           move ws-false-cnst to ws-rates-found.
+
+           read rates-file
+               at end
+                   display "RATES FILE EMPTY - A4-RATES.DAT"
+                   display "ABORTING - NO RAISE RATES AVAILABLE"
+               not at end
+                   move ws-true-cnst to ws-rates-found.
+
+           if ws-rates-not-found
+               close rates-file
+               stop run
+           end-if.
+
+           move rt-per-analyst to ws-per-analyst-cnst.
+           move rt-per-senprog to ws-per-senprog-cnst.
+           move rt-per-prog to ws-per-prog-cnst.
+           move rt-per-jrprog to ws-per-jrprog-cnst.
+
+           move rt-grad-analyst-lo to ws-grad-lo-years (1).
+           move rt-grad-analyst-hi to ws-grad-hi-years (1).
+           move ws-analyst-cnst to ws-grad-position (1).
+           move ws-per-analyst-cnst to ws-grad-percent (1).
+
+           move rt-grad-senprog-lo to ws-grad-lo-years (2).
+           move rt-grad-senprog-hi to ws-grad-hi-years (2).
+           move ws-senprog-cnst to ws-grad-position (2).
+           move ws-per-senprog-cnst to ws-grad-percent (2).
+
+           move rt-grad-prog-lo to ws-grad-lo-years (3).
+           move rt-grad-prog-hi to ws-grad-hi-years (3).
+           move ws-prog-cnst to ws-grad-position (3).
+           move ws-per-prog-cnst to ws-grad-percent (3).
+
+           move rt-nongrad-prog-lo to ws-nongrad-lo-years (1).
+           move rt-nongrad-prog-hi to ws-nongrad-hi-years (1).
+           move ws-prog-cnst to ws-nongrad-position (1).
+           move ws-per-prog-cnst to ws-nongrad-percent (1).
+
+           move rt-nongrad-jrprog-lo to ws-nongrad-lo-years (2).
+           move rt-nongrad-jrprog-hi to ws-nongrad-hi-years (2).
+           move ws-jrprog-cnst to ws-nongrad-position (2).
+           move ws-per-jrprog-cnst to ws-nongrad-percent (2).
+
+           close rates-file.
+
+           accept ws-current-date-yyyymmdd from date yyyymmdd.
+           move ws-current-date-yyyymmdd to ws-header-date.
+
            move ws-false-cnst to ws-eof-flag.
 
            open input salary-file.
@@ -282,14 +595,33 @@
            open output report-file.
            open output report-file-dat.
            open output report-file-5A.
+           open output exception-file.
+           open output overrun-file.
+           open output report-file-csv.
+           open output report-file-5A-csv.
+           open output department-file.
+           open output run-control-file.
+
+           write exception-line from ws-exception-header.
+           write exception-line from "".
+
+           write overrun-line from ws-overrun-header.
+           write overrun-line from "".
+
+           write csv-line from ws-csv-header.
+           write csv-line-5A from ws-csv-header-5A.
 
            read salary-file
                at end
-                   move ws-true-cnst to ws-eof-flag.
+                   move ws-true-cnst to ws-eof-flag
+               not at end
+                   add ws-one-cnst to ws-ctl-a4-read-count.
 
            read salary-file-5A
                at end
-                   move ws-true-cnst to ws-eof-flag.
+                   move ws-true-cnst to ws-eof-flag
+               not at end
+                   add ws-one-cnst to ws-ctl-a5-read-count.
 
            perform 100-process-pages
              until ws-eof-flag = ws-true-cnst.
@@ -323,15 +655,14 @@
            write report-line-5A from "".
            write report-line-5A from 5A-total-diff.
 
-           close salary-file, report-file, salary-file-5A, report-file-dat, report-file-5A.
+           close salary-file, report-file, salary-file-5A, report-file-dat, report-file-5A,
+                 report-file-csv, report-file-5A-csv.
 
-           open input salary-file.
            open input report-file-dat.
            open output report-file-5B.
+           open output report-file-5B-csv.
 
-           read salary-file
-               at end
-                   move ws-true-cnst to ws-eof-flag.
+           write csv-line-5B from ws-csv-header-5A.
 
            read report-file-dat
                at end
@@ -357,7 +688,12 @@
            write report-line-5B from "".
            write report-line-5B from 5B-total-diff.
 
-           close report-file-dat, report-file-5B, salary-file.
+           perform 800-print-department-report.
+
+           perform 900-print-run-control-report.
+
+           close report-file-dat, report-file-5B, exception-file, overrun-file, report-file-5B-csv,
+                 department-file, run-control-file.
 
            accept return-code.
 
@@ -434,104 +770,134 @@
            move sr-years-service to ws-years-service.
            move sr-present-salary to ws-present-salary.
 
+           if sr-employee-number not = 5A-employee-number
+               move sr-employee-number to ws-exc-employee-number
+               move sr-employee-name to ws-exc-employee-name
+               move "A4/A5" to ws-exc-source
+               move "EMPLOYEE NUMBER MISMATCH BETWEEN A4.DAT AND A5.DAT" to ws-exc-reason
+               write exception-line from ws-exception-line
+               display "A4.DAT AND A5.DAT OUT OF STEP - ABORTING RUN"
+               close salary-file, salary-file-5A, report-file, report-file-dat,
+                     report-file-5A, report-file-csv, report-file-5A-csv,
+                     exception-file, overrun-file, department-file, run-control-file
+               stop run
+           end-if.
+
+           if sr-department not = 5A-department
+               move sr-employee-number to ws-exc-employee-number
+               move sr-employee-name to ws-exc-employee-name
+               move "A4/A5" to ws-exc-source
+               move "DEPARTMENT MISMATCH BETWEEN A4.DAT AND A5.DAT" to ws-exc-reason
+               write exception-line from ws-exception-line
+           end-if.
+
+           if sr-education-code not = "G" and sr-education-code not = "N"
+               move sr-employee-number to ws-exc-employee-number
+               move sr-employee-name to ws-exc-employee-name
+               move "A4" to ws-exc-source
+               move "INVALID EDUCATION CODE ON SALARY-FILE" to ws-exc-reason
+               write exception-line from ws-exception-line
+           end-if.
+
+           if sr-present-salary <= 0
+               move sr-employee-number to ws-exc-employee-number
+               move sr-employee-name to ws-exc-employee-name
+               move "A4" to ws-exc-source
+               move "PRESENT SALARY NOT POSITIVE ON SALARY-FILE" to ws-exc-reason
+               write exception-line from ws-exception-line
+           end-if.
+
+           if 5A-education-code not = "G" and 5A-education-code not = "N"
+               move 5A-employee-number to ws-exc-employee-number
+               move 5A-employee-name to ws-exc-employee-name
+               move "A5" to ws-exc-source
+               move "INVALID EDUCATION CODE ON SALARY-FILE-5A" to ws-exc-reason
+               write exception-line from ws-exception-line
+           end-if.
+
+           if 5A-present-salary <= 0
+               move 5A-employee-number to ws-exc-employee-number
+               move 5A-employee-name to ws-exc-employee-name
+               move "A5" to ws-exc-source
+               move "PRESENT SALARY NOT POSITIVE ON SALARY-FILE-5A" to ws-exc-reason
+               write exception-line from ws-exception-line
+           end-if.
+
            if 5A-education-code = "N"
              then
                write salary-rep-5B from salary-rep-5A
                subtract ws-one-cnst from ws-line-count
            end-if.
 
-           if sr-years-service > 15 AND sr-education-code = "G"
-             then
-               move ws-analyst-cnst to ws-position
-               add ws-one-cnst to ws-analyst-count
-               add ws-one-cnst to ws-analyst-total-count
-               move ws-per-analyst-cnst to ws-increase-percent, ws-increase-percent-calc
-               move "%" to ws-per-sign
-               divide ws-per-analyst-cnst by ws-hundred-cnst giving ws-ratio
-               multiply ws-ratio by sr-present-salary giving ws-pay-increase-calc rounded
-               move ws-pay-increase-calc to ws-pay-increase
-               add ws-pay-increase-calc to sr-present-salary giving ws-new-salary-calc
-               move ws-new-salary-calc to ws-new-salary
-               add ws-pay-increase-calc to ws-avg-analyst-calc
+           move ws-false-cnst to ws-class-found.
+
+           if sr-education-code = "G"
+               move sr-years-service to ws-class-years
+               perform 750-classify-grad-years
            end-if.
 
-           if sr-years-service >= 7 AND sr-years-service <= 15 AND sr-education-code = "G"
-             then
-               move ws-senprog-cnst to ws-position
-               add ws-one-cnst to ws-senprog-count
-               add ws-one-cnst to ws-senprog-total-count
-               move ws-per-senprog-cnst to ws-increase-percent
-               move "%" to ws-per-sign
-               divide ws-per-senprog-cnst by ws-hundred-cnst giving ws-ratio
-               multiply ws-ratio by sr-present-salary giving ws-pay-increase-calc rounded
-               move ws-pay-increase-calc to ws-pay-increase
-               add ws-pay-increase-calc to sr-present-salary giving ws-new-salary-calc
-               move ws-new-salary-calc to ws-new-salary
-               add ws-pay-increase-calc to ws-avg-senprog-calc
+           if sr-education-code = "N"
+               move sr-years-service to ws-class-years
+               perform 760-classify-nongrad-years
            end-if.
 
-           if sr-years-service > 2 AND sr-years-service < 7 AND sr-education-code = "G"
+           if ws-class-was-found
              then
-               move ws-prog-cnst to ws-position
-               add ws-one-cnst to ws-prog-count
-               add ws-one-cnst to ws-prog-total-count
-               move ws-per-prog-cnst to ws-increase-percent
+               move ws-class-position to ws-position
+               move ws-class-percent to ws-increase-percent, ws-increase-percent-calc
                move "%" to ws-per-sign
-               divide ws-per-prog-cnst by ws-hundred-cnst giving ws-ratio
+               divide ws-class-percent by ws-hundred-cnst giving ws-ratio
                multiply ws-ratio by sr-present-salary giving ws-pay-increase-calc rounded
                move ws-pay-increase-calc to ws-pay-increase
                add ws-pay-increase-calc to sr-present-salary giving ws-new-salary-calc
                move ws-new-salary-calc to ws-new-salary
-               add ws-pay-increase-calc to ws-avg-prog-calc
+
+               evaluate ws-class-position
+                   when ws-analyst-cnst
+                       add ws-one-cnst to ws-analyst-count
+                       add ws-one-cnst to ws-analyst-total-count
+                       add ws-pay-increase-calc to ws-avg-analyst-calc
+                   when ws-senprog-cnst
+                       add ws-one-cnst to ws-senprog-count
+                       add ws-one-cnst to ws-senprog-total-count
+                       add ws-pay-increase-calc to ws-avg-senprog-calc
+                   when ws-prog-cnst
+                       add ws-one-cnst to ws-prog-count
+                       add ws-one-cnst to ws-prog-total-count
+                       add ws-pay-increase-calc to ws-avg-prog-calc
+                   when ws-jrprog-cnst
+                       add ws-one-cnst to ws-jrprog-count
+                       add ws-one-cnst to ws-jrprog-total-count
+                       add ws-pay-increase-calc to ws-avg-jrprog-calc
+                   when other
+                       continue
+               end-evaluate
            end-if.
 
-           if sr-years-service <= 2 AND sr-education-code = "G"
+           if ws-class-not-found AND (sr-education-code = "G" OR sr-education-code = "N")
              then
                move spaces to ws-position
                add ws-one-cnst to ws-unclassified-count
                move ws-per-unclassified-cnst to ws-increase-percent
                move spaces to ws-per-sign
                move 0 to ws-pay-increase
+               move 0 to ws-pay-increase-calc
                move sr-present-salary to ws-new-salary
-           end-if.
 
-           if sr-years-service > 10 AND sr-education-code = "N"
-             then
-               move ws-prog-cnst to ws-position
-               add ws-one-cnst to ws-prog-count
-               add ws-one-cnst to ws-prog-total-count
-               move ws-per-prog-cnst to ws-increase-percent
-               move "%" to ws-per-sign
-               divide ws-per-prog-cnst by ws-hundred-cnst giving ws-ratio
-               multiply ws-ratio by sr-present-salary giving ws-pay-increase-calc rounded
-               move ws-pay-increase-calc to ws-pay-increase
-               add ws-pay-increase-calc to sr-present-salary giving ws-new-salary-calc
-               move ws-new-salary-calc to ws-new-salary
-               add ws-pay-increase-calc to ws-avg-prog-calc
+               move sr-employee-number to ws-exc-employee-number
+               move sr-employee-name to ws-exc-employee-name
+               move "A4" to ws-exc-source
+               move "YEARS OF SERVICE OUT OF EXPECTED BRACKET ON SALARY-FILE" to ws-exc-reason
+               write exception-line from ws-exception-line
            end-if.
 
-           if sr-years-service <= 10 AND sr-years-service > 4 AND sr-education-code = "N"
-             then
-               move ws-jrprog-cnst to ws-position
-               add ws-one-cnst to ws-jrprog-count
-               add ws-one-cnst to ws-jrprog-total-count
-               move ws-per-jrprog-cnst to ws-increase-percent
-               move "%" to ws-per-sign
-               divide ws-per-jrprog-cnst by ws-hundred-cnst giving ws-ratio
-               multiply ws-ratio by sr-present-salary giving ws-pay-increase-calc rounded
-               move ws-pay-increase-calc to ws-pay-increase
-               add ws-pay-increase-calc to sr-present-salary giving ws-new-salary-calc
-               move ws-new-salary-calc to ws-new-salary
-               add ws-pay-increase-calc to ws-avg-jrprog-calc
-           end-if.
-
-           if sr-years-service <= 4 AND sr-education-code = "N"
+           if sr-education-code not = "G" and sr-education-code not = "N"
              then
                move spaces to ws-position
-               add ws-one-cnst to ws-unclassified-count
-               move ws-per-unclassified-cnst to ws-increase-percent
+               move 0 to ws-increase-percent
                move spaces to ws-per-sign
                move 0 to ws-pay-increase
+               move 0 to ws-pay-increase-calc
                move sr-present-salary to ws-new-salary
            end-if.
 
@@ -542,44 +908,15 @@
                move 5A-employee-name to ws5A-employee-name
                move 5A-years-service to ws5A-years-service
 
-               if 5A-years-service > 15 AND 5A-education-code = "G"
-                 then
-                   move ws-analyst-cnst to ws5A-position
-                   move ws-per-analyst-cnst to ws5A-increase-percent
-                   move "%" to ws5A-per-sign
-                   divide ws-per-analyst-cnst by ws-hundred-cnst giving ws-ratio
-                   multiply ws-ratio by 5A-present-salary giving ws-pay-increase-calc rounded
-                   move ws-pay-increase-calc to ws5A-pay-increase
-                   add ws-pay-increase-calc to 5A-present-salary giving ws-new-salary-calc
-                   move ws-new-salary-calc to ws5A-new-salary
-                   move 5A-budget to ws5A-budget
-                   subtract ws-new-salary-calc from 5A-budget giving ws5A-diff-calc
-                   move ws5A-diff-calc to ws5A-diff
+               move 5A-years-service to ws-class-years
+               perform 750-classify-grad-years
 
-               end-if
-
-               if 5A-years-service >= 7 AND 5A-years-service <= 15 AND 5A-education-code = "G"
-                 then
-                   move ws-senprog-cnst to ws5A-position
-                   move ws-per-senprog-cnst to ws5A-increase-percent
-                   move "%" to ws5A-per-sign
-                   divide ws-per-senprog-cnst by ws-hundred-cnst giving ws-ratio
-                   multiply ws-ratio by 5A-present-salary giving ws-pay-increase-calc rounded
-                   move ws-pay-increase-calc to ws5A-pay-increase
-                   add ws-pay-increase-calc to 5A-present-salary giving ws-new-salary-calc
-                   move ws-new-salary-calc to ws5A-new-salary
-                   move 5A-budget to ws5A-budget
-                   subtract ws-new-salary-calc from 5A-budget giving ws5A-diff-calc
-                   move ws5A-diff-calc to ws5A-diff
-
-               end-if
-
-               if 5A-years-service > 2 AND 5A-years-service < 7 AND 5A-education-code = "G"
+               if ws-class-was-found
                  then
-                   move ws-prog-cnst to ws5A-position
-                   move ws-per-prog-cnst to ws5A-increase-percent
+                   move ws-class-position to ws5A-position
+                   move ws-class-percent to ws5A-increase-percent
                    move "%" to ws5A-per-sign
-                   divide ws-per-prog-cnst by ws-hundred-cnst giving ws-ratio
+                   divide ws-class-percent by ws-hundred-cnst giving ws-ratio
                    multiply ws-ratio by 5A-present-salary giving ws-pay-increase-calc rounded
                    move ws-pay-increase-calc to ws5A-pay-increase
                    add ws-pay-increase-calc to 5A-present-salary giving ws-new-salary-calc
@@ -587,10 +924,7 @@
                    move 5A-budget to ws5A-budget
                    subtract ws-new-salary-calc from 5A-budget giving ws5A-diff-calc
                    move ws5A-diff-calc to ws5A-diff
-               end-if
-
-               if 5A-years-service <= 2 AND 5A-education-code = "G"
-                 then
+                 else
                    move spaces to ws5A-position
                    move 0 to ws5A-increase-percent
                    move spaces to ws5A-per-sign
@@ -600,33 +934,118 @@
                    subtract 5A-present-salary from 5A-budget giving ws5A-diff-calc
                    move ws5A-diff-calc to ws5A-diff
                    move 0 to ws-pay-increase-calc
+
+                   move 5A-employee-number to ws-exc-employee-number
+                   move 5A-employee-name to ws-exc-employee-name
+                   move "A5" to ws-exc-source
+                   move "YEARS OF SERVICE OUT OF EXPECTED BRACKET ON SALARY-FILE-5A" to ws-exc-reason
+                   write exception-line from ws-exception-line
                end-if
 
                move 5A-present-salary to ws5A-present-salary
 
+               if ws5A-diff-calc < 0
+                   move ws5A-employee-number to ws-ovr-employee-number
+                   move ws5A-employee-name to ws-ovr-employee-name
+                   move "5A" to ws-ovr-report
+                   move ws5A-new-salary to ws-ovr-new-salary
+                   move 5A-budget to ws-ovr-budget
+                   compute ws-ovr-over-amount = ws5A-diff-calc * -1
+                   write overrun-line from ws-overrun-line
+               end-if
+
                add ws-pay-increase-calc to ws-avg-increase-total
 
                add ws5A-diff-calc to ws5A-diff-calc-total
 
+               move 5A-department to ws-work-department
+               move ws5A-diff-calc to ws-work-diff
+               move ws-pay-increase-calc to ws-work-increase
+               perform 700-accumulate-department
+
+               add 5A-present-salary to ws-ctl-a5a-before-total
+               move ws5A-new-salary to ws-rc-work-salary
+               add ws-rc-work-salary to ws-ctl-a5a-after-total
+               add ws-one-cnst to ws-ctl-a5a-written-count
+
                add 1 to ws-lines
 
                write report-line-5A from 5A-detail-line
+
+               move ws5A-present-salary to ws-csv-salary
+               move ws5A-pay-increase to ws-csv-increase
+               move ws5A-new-salary to ws-csv-new-salary
+               move ws5A-budget to ws-csv-budget
+               move ws5A-diff-calc to ws-csv-diff
+
+               string ws5A-employee-number delimited by size
+                   "," delimited by size
+                   ws5A-employee-name delimited by size
+                   "," delimited by size
+                   ws5A-years-service delimited by size
+                   "," delimited by size
+                   ws5A-position delimited by size
+                   "," delimited by size
+                   ws-csv-salary delimited by size
+                   "," delimited by size
+                   ws-csv-increase delimited by size
+                   "," delimited by size
+                   ws-csv-new-salary delimited by size
+                   "," delimited by size
+                   ws-csv-budget delimited by size
+                   "," delimited by size
+                   ws-csv-diff delimited by size
+                   into csv-line-5A
+               end-string
+
+               write csv-line-5A
            end-if.
 
 
            add ws-one-cnst to ws-line-count.
 
+           add sr-present-salary to ws-ctl-a4-before-total.
+           move ws-new-salary to ws-rc-work-salary.
+           add ws-rc-work-salary to ws-ctl-a4-after-total.
+           add ws-one-cnst to ws-ctl-a4-written-count.
+
            display ws-detail-line.
 
            write report-line from ws-detail-line.
 
+           move ws-present-salary to ws-csv-salary
+           move ws-pay-increase to ws-csv-increase
+           move ws-new-salary to ws-csv-new-salary
+
+           string ws-employee-number delimited by size
+               "," delimited by size
+               ws-employee-name delimited by size
+               "," delimited by size
+               ws-years-service delimited by size
+               "," delimited by size
+               ws-position delimited by size
+               "," delimited by size
+               ws-csv-salary delimited by size
+               "," delimited by size
+               ws-csv-increase delimited by size
+               "," delimited by size
+               ws-csv-new-salary delimited by size
+               into csv-line
+           end-string
+
+           write csv-line.
+
            read salary-file
                at end
-                   move ws-true-cnst to ws-eof-flag.
+                   move ws-true-cnst to ws-eof-flag
+               not at end
+                   add ws-one-cnst to ws-ctl-a4-read-count.
 
            read salary-file-5A
                at end
-                   move ws-true-cnst to ws-eof-flag.
+                   move ws-true-cnst to ws-eof-flag
+               not at end
+                   add ws-one-cnst to ws-ctl-a5-read-count.
 
        400-process-pages-nongrads.
 
@@ -664,28 +1083,31 @@
            move 5B-employee-name to ws5B-employee-name
            move 5B-years-service to ws5B-years-service
 
-           if 5B-years-service <= 10 AND 5B-years-service > 4 AND 5B-education-code = "N"
-             then
-               move ws-jrprog-cnst to ws5B-position
-               move ws-per-jrprog-cnst to ws5B-increase-percent
-               move "%" to ws5A-per-sign
-               divide ws-per-jrprog-cnst by ws-hundred-cnst giving ws-ratio
-               multiply ws-ratio by 5B-present-salary giving ws-pay-increase-calc rounded
-               move ws-pay-increase-calc to ws5B-pay-increase
-               add ws-pay-increase-calc to 5B-present-salary giving ws-new-salary-calc
-               move ws-new-salary-calc to ws5B-new-salary
-               move 5B-budget to ws5B-budget
-               subtract ws-new-salary-calc from 5B-budget giving ws5B-diff-calc
-               move ws5B-diff-calc to ws5B-diff
+           if 5B-education-code not = "N"
+               move 5B-employee-number to ws-exc-employee-number
+               move 5B-employee-name to ws-exc-employee-name
+               move "A5B" to ws-exc-source
+               move "INVALID EDUCATION CODE ON NON-GRAD EXTRACT" to ws-exc-reason
+               write exception-line from ws-exception-line
+           end-if.
 
-           end-if
+           if 5B-present-salary <= 0
+               move 5B-employee-number to ws-exc-employee-number
+               move 5B-employee-name to ws-exc-employee-name
+               move "A5B" to ws-exc-source
+               move "PRESENT SALARY NOT POSITIVE ON NON-GRAD EXTRACT" to ws-exc-reason
+               write exception-line from ws-exception-line
+           end-if.
+
+           move 5B-years-service to ws-class-years.
+           perform 760-classify-nongrad-years.
 
-           if 5B-years-service > 10 AND 5B-education-code = "N"
+           if ws-class-was-found
              then
-               move ws-prog-cnst to ws5B-position
-               move ws-per-prog-cnst to ws5B-increase-percent
+               move ws-class-position to ws5B-position
+               move ws-class-percent to ws5B-increase-percent
                move "%" to ws5B-per-sign
-               divide ws-per-prog-cnst by ws-hundred-cnst giving ws-ratio
+               divide ws-class-percent by ws-hundred-cnst giving ws-ratio
                multiply ws-ratio by 5B-present-salary giving ws-pay-increase-calc rounded
                move ws-pay-increase-calc to ws5B-pay-increase
                add ws-pay-increase-calc to 5B-present-salary giving ws-new-salary-calc
@@ -693,10 +1115,7 @@
                move 5B-budget to ws5B-budget
                subtract ws-new-salary-calc from 5B-budget giving ws5B-diff-calc
                move ws5B-diff-calc to ws5B-diff
-           end-if
-
-           if 5B-years-service <= 4 AND 5B-education-code = "N"
-             then
+             else
                move spaces to ws5B-position
                move 0 to ws5B-increase-percent
                move spaces to ws5B-per-sign
@@ -706,25 +1125,196 @@
                subtract 5B-present-salary from 5B-budget giving ws5B-diff-calc
                move ws5B-diff-calc to ws5B-diff
                move 0 to ws-pay-increase-calc
+
+               move 5B-employee-number to ws-exc-employee-number
+               move 5B-employee-name to ws-exc-employee-name
+               move "A5B" to ws-exc-source
+               move "YEARS OF SERVICE OUT OF EXPECTED BRACKET ON NON-GRAD EXTRACT" to ws-exc-reason
+               write exception-line from ws-exception-line
            end-if
 
            move 5B-present-salary to ws5B-present-salary
 
+           if ws5B-diff-calc < 0
+               move ws5B-employee-number to ws-ovr-employee-number
+               move ws5B-employee-name to ws-ovr-employee-name
+               move "5B" to ws-ovr-report
+               move ws5B-new-salary to ws-ovr-new-salary
+               move 5B-budget to ws-ovr-budget
+               compute ws-ovr-over-amount = ws5B-diff-calc * -1
+               write overrun-line from ws-overrun-line
+           end-if
+
            add ws-pay-increase-calc to ws-avg-increase-total
 
            add ws5B-diff-calc to ws5B-diff-calc-total
 
+           move 5B-department to ws-work-department
+           move ws5B-diff-calc to ws-work-diff
+           move ws-pay-increase-calc to ws-work-increase
+           perform 700-accumulate-department
+
+           add 5B-present-salary to ws-ctl-a5b-before-total
+           move ws5B-new-salary to ws-rc-work-salary
+           add ws-rc-work-salary to ws-ctl-a5b-after-total
+           add ws-one-cnst to ws-ctl-a5b-written-count
+
            add ws-one-cnst to ws-line-count
            add ws-one-cnst to ws-lines
 
            write report-line-5B from 5B-detail-line
 
-           read salary-file
-               at end
-                   move ws-true-cnst to ws-eof-flag.
+           move ws5B-present-salary to ws-csv-salary
+           move ws5B-pay-increase to ws-csv-increase
+           move ws5B-new-salary to ws-csv-new-salary
+           move ws5B-budget to ws-csv-budget
+           move ws5B-diff-calc to ws-csv-diff
+
+           string ws5B-employee-number delimited by size
+               "," delimited by size
+               ws5B-employee-name delimited by size
+               "," delimited by size
+               ws5B-years-service delimited by size
+               "," delimited by size
+               ws5B-position delimited by size
+               "," delimited by size
+               ws-csv-salary delimited by size
+               "," delimited by size
+               ws-csv-increase delimited by size
+               "," delimited by size
+               ws-csv-new-salary delimited by size
+               "," delimited by size
+               ws-csv-budget delimited by size
+               "," delimited by size
+               ws-csv-diff delimited by size
+               into csv-line-5B
+           end-string
+
+           write csv-line-5B
 
            read report-file-dat
                at end
                    move ws-true-cnst to ws-eof-flag.
 
+       700-accumulate-department.
+      *
+           move ws-false-cnst to ws-dept-found.
+           move 1 to ws-dept-idx.
+
+           perform 710-scan-department-entry
+             varying ws-dept-idx from 1 by 1
+             until ws-dept-idx > ws-dept-count
+             or ws-dept-was-found.
+
+           if ws-dept-not-found
+               if ws-dept-count < ws-dept-max-cnst
+                   perform 720-add-department-entry
+               else
+                   if ws-dept-table-not-full
+                       move ws-true-cnst to ws-dept-full-switch
+                       display "DEPARTMENT TABLE FULL - ADDITIONAL DEPARTMENTS NOT ROLLED UP"
+                   end-if
+               end-if
+           end-if.
+
+       710-scan-department-entry.
+      *
+           if ws-dept-code (ws-dept-idx) = ws-work-department
+               move ws-true-cnst to ws-dept-found
+               add ws-work-diff to ws-dept-diff-total (ws-dept-idx)
+               add ws-work-increase to ws-dept-increase-total (ws-dept-idx)
+               add ws-one-cnst to ws-dept-emp-count (ws-dept-idx)
+           end-if.
+
+       720-add-department-entry.
+      *
+           add ws-one-cnst to ws-dept-count.
+           move ws-work-department to ws-dept-code (ws-dept-count).
+           move ws-work-diff to ws-dept-diff-total (ws-dept-count).
+           move ws-work-increase to ws-dept-increase-total (ws-dept-count).
+           move ws-one-cnst to ws-dept-emp-count (ws-dept-count).
+
+       800-print-department-report.
+      *
+           write department-line from ws-dept-header.
+           write department-line from "".
+
+           move 1 to ws-dept-idx.
+
+           perform 810-print-one-department
+             varying ws-dept-idx from 1 by 1
+             until ws-dept-idx > ws-dept-count.
+
+       810-print-one-department.
+      *
+           move ws-dept-code (ws-dept-idx) to ws-dept-line-code.
+           move ws-dept-diff-total (ws-dept-idx) to ws-dept-line-diff.
+           divide ws-dept-increase-total (ws-dept-idx) by ws-dept-emp-count (ws-dept-idx)
+             giving ws-dept-line-avg-increase rounded.
+
+           write department-line from ws-dept-line.
+
+       900-print-run-control-report.
+      *
+           move ws-ctl-a4-read-count to ws-rc-a4-read.
+           move ws-ctl-a4-written-count to ws-rc-a4-written.
+           move ws-ctl-a5-read-count to ws-rc-a5-read.
+           move ws-ctl-a5a-written-count to ws-rc-a5a-written.
+           move ws-ctl-a5b-written-count to ws-rc-a5b-written.
+
+           move ws-ctl-a4-before-total to ws-rc-a4-before.
+           move ws-ctl-a4-after-total to ws-rc-a4-after.
+           move ws-ctl-a5a-before-total to ws-rc-a5a-before.
+           move ws-ctl-a5a-after-total to ws-rc-a5a-after.
+           move ws-ctl-a5b-before-total to ws-rc-a5b-before.
+           move ws-ctl-a5b-after-total to ws-rc-a5b-after.
+
+           write run-control-line from ws-runctl-header.
+           write run-control-line from "".
+           write run-control-line from ws-runctl-a4-line.
+           write run-control-line from ws-runctl-a5-line.
+           write run-control-line from ws-runctl-a5b-line.
+           write run-control-line from "".
+           write run-control-line from ws-runctl-a4-dollar-line.
+           write run-control-line from ws-runctl-a5a-dollar-line.
+           write run-control-line from ws-runctl-a5b-dollar-line.
+
+       750-classify-grad-years.
+      *
+           move ws-false-cnst to ws-class-found.
+           move 1 to ws-class-idx.
+
+           perform 751-scan-grad-entry
+             varying ws-class-idx from 1 by 1
+             until ws-class-idx > 3
+             or ws-class-was-found.
+
+       751-scan-grad-entry.
+      *
+           if ws-class-years >= ws-grad-lo-years (ws-class-idx)
+              and ws-class-years <= ws-grad-hi-years (ws-class-idx)
+               move ws-true-cnst to ws-class-found
+               move ws-grad-position (ws-class-idx) to ws-class-position
+               move ws-grad-percent (ws-class-idx) to ws-class-percent
+           end-if.
+
+       760-classify-nongrad-years.
+      *
+           move ws-false-cnst to ws-class-found.
+           move 1 to ws-class-idx.
+
+           perform 761-scan-nongrad-entry
+             varying ws-class-idx from 1 by 1
+             until ws-class-idx > 2
+             or ws-class-was-found.
+
+       761-scan-nongrad-entry.
+      *
+           if ws-class-years >= ws-nongrad-lo-years (ws-class-idx)
+              and ws-class-years <= ws-nongrad-hi-years (ws-class-idx)
+               move ws-true-cnst to ws-class-found
+               move ws-nongrad-position (ws-class-idx) to ws-class-position
+               move ws-nongrad-percent (ws-class-idx) to ws-class-percent
+           end-if.
+
        end program A4-SalaryReport.
\ No newline at end of file
